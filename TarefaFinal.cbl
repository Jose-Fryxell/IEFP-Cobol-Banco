@@ -4,8 +4,36 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAREFAFINAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CONTA-FD
+               FILE STATUS IS CONTAS-STATUS.
+           SELECT MOVIMENTOS-FILE ASSIGN TO "MOVIMENT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS MOVIMENTOS-STATUS.
+           SELECT EXTRATO-IMPRESSO-FILE ASSIGN TO "EXTRATO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS EXTRATO-IMP-STATUS.
+           SELECT GLFEED-FILE ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS GLFEED-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+       FD  MOVIMENTOS-FILE.
+           COPY "MOVIMREG.cpy".
+       FD  EXTRATO-IMPRESSO-FILE.
+       01 LINHA-IMPRESSO                PIC X(100).
+       FD  GLFEED-FILE.
+           COPY "GLFEEDREG.cpy".
        WORKING-STORAGE SECTION.
       ****** DATA & HORA ***********************************************
        01 DATA-ATUAL.
@@ -15,15 +43,34 @@
            05 HORA                     PIC 99.
            05 MINUTOS                  PIC 99.
       ****** SALDO *****************************************************
-       77 TEMP                         PIC X(10) VALUE SPACES.
+       77 TEMP                         PIC X(15) VALUE SPACES.
        77 TEMP-OPERACAO                PIC S99999999999V99 VALUE 0.
        77 TEMP-OPERACAO-SAIDA          PIC ZZZZZZZZZZ9.99 VALUE SPACES.
        77 SALDO                        PIC S99999999999V99 VALUE 0.
        77 SALDO-SAIDA                  PIC ZZZZZZZZZZ9.99 VALUE SPACES.
+       77 LIMITE                       PIC S99999999999V99 VALUE 0.
+       77 SALDO-ABERTURA                PIC S99999999999V99 VALUE 0.
+       77 SALDO-ABERTURA-SAIDA          PIC ZZZZZZZZZZ9.99 VALUE SPACES.
+       77 PRIMEIRO-MOV-HOJE             PIC X VALUE 'S'.
+      ****** CONTA *********************************************
+       77 NUMERO-CONTA                 PIC 9(10) VALUE 1.
+       77 OPERADOR-ID                  PIC X(8) VALUE SPACES.
+       77 OPERADOR-MOV-SAIDA           PIC X(8) VALUE SPACES.
+       77 CONTAS-STATUS                PIC XX VALUE SPACES.
+       77 CONTA-ENCONTRADA             PIC X VALUE 'N'.
+       77 MOVIMENTOS-STATUS            PIC XX VALUE SPACES.
+       77 EXTRATO-IMP-STATUS           PIC XX VALUE SPACES.
+       77 EOF-MOVIMENTOS                PIC X VALUE 'N'.
+       77 GLFEED-STATUS                PIC XX VALUE SPACES.
       ****** RESPOSTA **************************************************
        77 RESPOSTA                     PIC A.
        77 LINHA                        PIC 99 OCCURS 2 TIMES.
        77 FIX-SOBP-TABELA              PIC 9.
+      ****** VALIDACAO DE CASAS DECIMAIS ***********************************
+       77 PARTE-INTEIRA                PIC X(15) VALUE SPACES.
+       77 PARTE-DECIMAL                PIC X(10) VALUE SPACES.
+       77 TAM-DECIMAL                  PIC 99 VALUE 0.
+       77 DECIMAIS-VALIDAS             PIC X VALUE 'S'.
 
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
@@ -77,28 +124,103 @@
            HIGHLIGHT AT 0438.
            DISPLAY "Bem-vindo!" HIGHLIGHT AT 0603.
       ******************************************************************
-           DISPLAY "Por favor digite o saldo inicial:"
-           HIGHLIGHT AT 0803.
+           DISPLAY "Operador:" FOREGROUND-COLOR 3 HIGHLIGHT AT 0703.
+       LER-OPERADOR.
+           ACCEPT OPERADOR-ID HIGHLIGHT AT 0713.
+           IF (OPERADOR-ID = SPACES) THEN
+               DISPLAY "Por favor digite o ID do operador."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
+               GO LER-OPERADOR
+           ELSE
+               DISPLAY "                                    " AT 1003
+           END-IF.
+           DISPLAY "Numero de conta:" FOREGROUND-COLOR 3 HIGHLIGHT
+           AT 0803.
+       LER-NUMERO-CONTA.
+           ACCEPT TEMP HIGHLIGHT AT 0820.
+           PERFORM VALIDAR-CASAS-DECIMAIS.
+           IF (TEMP = SPACES)
+           OR (FUNCTION TEST-NUMVAL(TEMP) NOT = 0)
+           OR (FUNCTION NUMVAL(TEMP) < 0)
+           OR (FUNCTION NUMVAL(TEMP) > 9999999999)
+           OR (PARTE-DECIMAL NOT = SPACES)
+           THEN
+               DISPLAY "Por favor digite o numero da conta."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
+               GO LER-NUMERO-CONTA
+           ELSE
+               DISPLAY "                                    " AT 1003
+               COMPUTE NUMERO-CONTA = FUNCTION NUMVAL(TEMP)
+           END-IF.
+           DISPLAY LIMPAR.
+           PERFORM ABRIR-FICHEIRO-CONTAS.
+           PERFORM ABRIR-FICHEIRO-MOVIMENTOS.
+           PERFORM ABRIR-FICHEIRO-EXTRATO-IMPRESSO.
+           PERFORM ABRIR-FICHEIRO-GLFEED.
+           PERFORM LER-CONTA.
+           IF (CONTA-ENCONTRADA = 'S') THEN
+               MOVE SALDO-FD TO SALDO
+               MOVE SALDO TO SALDO-SAIDA
+               MOVE LIMITE-FD TO LIMITE
+               PERFORM CALCULAR-SALDO-ABERTURA
+           ELSE
+               DISPLAY "Por favor digite o saldo inicial:"
+               HIGHLIGHT AT 0803
+               PERFORM LER-SALDO-INICIAL
+               DISPLAY "Por favor digite o limite de descoberto:"
+               HIGHLIGHT AT 0803
+               PERFORM LER-LIMITE-INICIAL
+               MOVE NUMERO-CONTA TO NUMERO-CONTA-FD
+               MOVE SALDO TO SALDO-FD
+               MOVE LIMITE TO LIMITE-FD
+               WRITE REG-CONTA
+               MOVE SALDO TO SALDO-ABERTURA
+               MOVE SALDO-ABERTURA TO SALDO-ABERTURA-SAIDA
+           END-IF.
+           PERFORM EXTRATO.
+           IF (CONTA-ENCONTRADA = 'S') THEN
+               PERFORM CARREGAR-MOVIMENTOS-HOJE
+               PERFORM ATUALIZAR-HORA
+           END-IF.
+           GO MENU-PRINCIPAL.
        LER-SALDO-INICIAL.
            ACCEPT TEMP HIGHLIGHT AT 0903.
-           MOVE TEMP TO SALDO.
-           EVALUATE TEMP
-               WHEN SPACES
-               WHEN 0
-                   COMPUTE SALDO = 0
-               WHEN OTHER
-                   IF (SALDO = 0) THEN
-                       DISPLAY "Por favor digite numeros."
-                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
-                       GO LER-SALDO-INICIAL
-                   ELSE
-                       DISPLAY "                         " AT 1003
-                   END-IF
-                   CONTINUE
-           END-EVALUATE.
+           IF (TEMP = SPACES) THEN
+               MOVE 0 TO SALDO
+           ELSE
+               PERFORM VALIDAR-CASAS-DECIMAIS
+               IF (FUNCTION TEST-NUMVAL(TEMP) NOT = 0)
+               OR (FUNCTION NUMVAL(TEMP) > 99999999999.99)
+               OR (FUNCTION NUMVAL(TEMP) < -99999999999.99)
+               OR (DECIMAIS-VALIDAS = 'N') THEN
+                   DISPLAY "Por favor digite um numero valido."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
+                   GO LER-SALDO-INICIAL
+               ELSE
+                   DISPLAY "                         " AT 1003
+                   COMPUTE SALDO = FUNCTION NUMVAL(TEMP)
+               END-IF
+           END-IF.
            MOVE SALDO TO SALDO-SAIDA.
-           PERFORM EXTRATO.
-       MENU.
+       LER-LIMITE-INICIAL.
+           ACCEPT TEMP HIGHLIGHT AT 0903.
+           IF (TEMP = SPACES) THEN
+               MOVE 0 TO LIMITE
+           ELSE
+               PERFORM VALIDAR-CASAS-DECIMAIS
+               IF (FUNCTION TEST-NUMVAL(TEMP) NOT = 0)
+               OR (FUNCTION NUMVAL(TEMP) < 0)
+               OR (FUNCTION NUMVAL(TEMP) > 99999999999.99)
+               OR (DECIMAIS-VALIDAS = 'N') THEN
+                   DISPLAY "Por favor digite um numero valido."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
+                   GO LER-LIMITE-INICIAL
+               ELSE
+                   DISPLAY "                         " AT 1003
+                   COMPUTE LIMITE = FUNCTION NUMVAL(TEMP)
+               END-IF
+           END-IF.
+       MENU-PRINCIPAL.
       ****** ATUALIZAR HORA & SALDO ************************************
            PERFORM ATUALIZAR-HORA.
            DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)
@@ -141,6 +263,7 @@
            EVALUATE RESPOSTA
                WHEN 'S'
                WHEN 's'
+                   PERFORM FECHAR-FICHEIROS
                    GO INICIO
                WHEN 'N'
                WHEN 'n'
@@ -150,6 +273,7 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
                    GO REPETIR-PROGRAMA
            END-EVALUATE.
+           PERFORM FECHAR-FICHEIROS.
            STOP RUN.
        DISPLAY-SALDO.
            DISPLAY "                              " AT 0613.
@@ -261,12 +385,21 @@
            DISPLAY LIMPAR.
            DISPLAY "Por favor digite a despesa:"
            HIGHLIGHT AT 0803.
-           PERFORM LER-OPERACAO.
-      ******************************************************************
+           PERFORM DEBITO-VALIDAR-LIMITE.
            COMPUTE SALDO = SALDO - TEMP-OPERACAO.
            MOVE SALDO TO SALDO-SAIDA.
+           MOVE SALDO TO SALDO-FD.
+           REWRITE REG-CONTA.
            PERFORM EXTENDER-EXTRATO.
-           GO MENU.
+           GO MENU-PRINCIPAL.
+      ******************************************************************
+       DEBITO-VALIDAR-LIMITE.
+           PERFORM LER-OPERACAO.
+           IF (SALDO - TEMP-OPERACAO) < (LIMITE * -1) THEN
+               DISPLAY "Operacao excede o limite de descoberto."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
+               GO DEBITO-VALIDAR-LIMITE
+           END-IF.
       ******************************************************************
        CREDITO.
            DISPLAY LIMPAR.
@@ -276,30 +409,34 @@
       ******************************************************************
            COMPUTE SALDO = SALDO + TEMP-OPERACAO.
            MOVE SALDO TO SALDO-SAIDA.
+           MOVE SALDO TO SALDO-FD.
+           REWRITE REG-CONTA.
            PERFORM EXTENDER-EXTRATO.
-           GO MENU.
+           GO MENU-PRINCIPAL.
       ******************************************************************
        LER-OPERACAO.
            DISPLAY "Insira 'V' para voltar."
            HIGHLIGHT AT 1303.
            ACCEPT TEMP HIGHLIGHT AT 0903.
-           MOVE TEMP TO TEMP-OPERACAO.
            EVALUATE TEMP
                WHEN "V"
                WHEN "v"
-                   GO MENU
+                   GO MENU-PRINCIPAL
                WHEN SPACES
-               WHEN 0
-                   COMPUTE TEMP-OPERACAO = 0
+                   MOVE 0 TO TEMP-OPERACAO
                WHEN OTHER
-                   IF (TEMP-OPERACAO = 0) THEN
+                   PERFORM VALIDAR-CASAS-DECIMAIS
+                   IF (FUNCTION TEST-NUMVAL(TEMP) NOT = 0)
+                   OR (FUNCTION NUMVAL(TEMP) > 99999999999.99)
+                   OR (FUNCTION NUMVAL(TEMP) < -99999999999.99)
+                   OR (DECIMAIS-VALIDAS = 'N') THEN
                        DISPLAY "Por favor digite numeros.           "
                        FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
                        GO LER-OPERACAO
                    ELSE
                        DISPLAY "                         " AT 1003
+                       COMPUTE TEMP-OPERACAO = FUNCTION NUMVAL(TEMP)
                    END-IF
-                   CONTINUE
            END-EVALUATE.
            IF (TEMP-OPERACAO <= 0) THEN
                DISPLAY "Por favor digite um numero positivo."
@@ -310,98 +447,278 @@
            END-IF.
        ATUALIZAR-HORA.
            MOVE FUNCTION CURRENT-DATE TO DATA-ATUAL.
+       VALIDAR-CASAS-DECIMAIS.
+           MOVE 'S' TO DECIMAIS-VALIDAS.
+           MOVE SPACES TO PARTE-INTEIRA PARTE-DECIMAL.
+           MOVE 0 TO TAM-DECIMAL.
+           UNSTRING TEMP DELIMITED BY "."
+               INTO PARTE-INTEIRA
+                    PARTE-DECIMAL
+           END-UNSTRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PARTE-DECIMAL))
+               TO TAM-DECIMAL.
+           IF (TAM-DECIMAL > 2) THEN
+               MOVE 'N' TO DECIMAIS-VALIDAS
+           END-IF.
+       ABRIR-FICHEIRO-CONTAS.
+           OPEN I-O CONTAS-FILE.
+           IF (CONTAS-STATUS = "35") THEN
+               OPEN OUTPUT CONTAS-FILE
+               CLOSE CONTAS-FILE
+               OPEN I-O CONTAS-FILE
+           END-IF.
+       LER-CONTA.
+           MOVE NUMERO-CONTA TO NUMERO-CONTA-FD.
+           READ CONTAS-FILE
+               INVALID KEY
+                   MOVE 'N' TO CONTA-ENCONTRADA
+               NOT INVALID KEY
+                   MOVE 'S' TO CONTA-ENCONTRADA
+           END-READ.
+       ABRIR-FICHEIRO-MOVIMENTOS.
+           OPEN EXTEND MOVIMENTOS-FILE.
+           IF (MOVIMENTOS-STATUS = "35") THEN
+               OPEN OUTPUT MOVIMENTOS-FILE
+               CLOSE MOVIMENTOS-FILE
+               OPEN EXTEND MOVIMENTOS-FILE
+           END-IF.
+       REGISTAR-MOVIMENTO.
+           MOVE NUMERO-CONTA TO NUMERO-CONTA-MOV.
+           MOVE ANO TO ANO-MOV.
+           MOVE MES TO MES-MOV.
+           MOVE DIA TO DIA-MOV.
+           MOVE HORA TO HORA-H-MOV.
+           MOVE MINUTOS TO HORA-M-MOV.
+           MOVE OPERADOR-ID TO OPERADOR-MOV.
+           MOVE RESPOSTA TO TIPO-MOV.
+           MOVE TEMP-OPERACAO TO VALOR-MOV.
+           MOVE SALDO TO SALDO-MOV.
+           WRITE REG-MOVIMENTO.
+       CALCULAR-SALDO-ABERTURA.
+           MOVE SALDO TO SALDO-ABERTURA.
+           MOVE 'S' TO PRIMEIRO-MOV-HOJE.
+           CLOSE MOVIMENTOS-FILE.
+           OPEN INPUT MOVIMENTOS-FILE.
+           IF (MOVIMENTOS-STATUS = "00") THEN
+               MOVE 'N' TO EOF-MOVIMENTOS
+               PERFORM UNTIL EOF-MOVIMENTOS = 'S'
+                   READ MOVIMENTOS-FILE NEXT RECORD
+                       AT END
+                           MOVE 'S' TO EOF-MOVIMENTOS
+                       NOT AT END
+                           PERFORM VERIFICAR-PRIMEIRO-MOVIMENTO-HOJE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE MOVIMENTOS-FILE.
+           OPEN EXTEND MOVIMENTOS-FILE.
+           MOVE SALDO-ABERTURA TO SALDO-ABERTURA-SAIDA.
+       VERIFICAR-PRIMEIRO-MOVIMENTO-HOJE.
+           IF (PRIMEIRO-MOV-HOJE = 'S')
+           AND (NUMERO-CONTA-MOV = NUMERO-CONTA)
+           AND (ANO-MOV = ANO) AND (MES-MOV = MES) AND (DIA-MOV = DIA)
+           THEN
+               IF (TIPO-MOV = 'D') OR (TIPO-MOV = 'd') THEN
+                   COMPUTE SALDO-ABERTURA = SALDO-MOV + VALOR-MOV
+               ELSE
+                   COMPUTE SALDO-ABERTURA = SALDO-MOV - VALOR-MOV
+               END-IF
+               MOVE 'N' TO PRIMEIRO-MOV-HOJE
+           END-IF.
+       CARREGAR-MOVIMENTOS-HOJE.
+           CLOSE MOVIMENTOS-FILE.
+           OPEN INPUT MOVIMENTOS-FILE.
+           IF (MOVIMENTOS-STATUS = "00") THEN
+               MOVE 'N' TO EOF-MOVIMENTOS
+               PERFORM UNTIL EOF-MOVIMENTOS = 'S'
+                   READ MOVIMENTOS-FILE NEXT RECORD
+                       AT END
+                           MOVE 'S' TO EOF-MOVIMENTOS
+                       NOT AT END
+                           PERFORM VERIFICAR-MOVIMENTO-HOJE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE MOVIMENTOS-FILE.
+           OPEN EXTEND MOVIMENTOS-FILE.
+       VERIFICAR-MOVIMENTO-HOJE.
+           IF (NUMERO-CONTA-MOV = NUMERO-CONTA)
+           AND (ANO-MOV = ANO) AND (MES-MOV = MES) AND (DIA-MOV = DIA)
+           THEN
+               PERFORM REPRODUZIR-MOVIMENTO
+           END-IF.
+       REPRODUZIR-MOVIMENTO.
+           MOVE ANO-MOV TO ANO.
+           MOVE MES-MOV TO MES.
+           MOVE DIA-MOV TO DIA.
+           MOVE HORA-H-MOV TO HORA.
+           MOVE HORA-M-MOV TO MINUTOS.
+           MOVE TIPO-MOV TO RESPOSTA.
+           MOVE VALOR-MOV TO TEMP-OPERACAO.
+           MOVE TEMP-OPERACAO TO TEMP-OPERACAO-SAIDA.
+           MOVE SALDO-MOV TO SALDO.
+           MOVE SALDO TO SALDO-SAIDA.
+           MOVE OPERADOR-MOV TO OPERADOR-MOV-SAIDA.
+           PERFORM MOSTRAR-MOVIMENTO-EXTRATO.
+       ABRIR-FICHEIRO-EXTRATO-IMPRESSO.
+           OPEN EXTEND EXTRATO-IMPRESSO-FILE.
+           IF (EXTRATO-IMP-STATUS = "35") THEN
+               OPEN OUTPUT EXTRATO-IMPRESSO-FILE
+               CLOSE EXTRATO-IMPRESSO-FILE
+               OPEN EXTEND EXTRATO-IMPRESSO-FILE
+           END-IF.
+       GERAR-CABECALHO-IMPRESSO.
+           MOVE SPACES TO LINHA-IMPRESSO.
+           STRING "Extrato da conta " DELIMITED BY SIZE
+               NUMERO-CONTA DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               DIA DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               INTO LINHA-IMPRESSO.
+           WRITE LINHA-IMPRESSO.
+           MOVE SPACES TO LINHA-IMPRESSO.
+           STRING "Saldo inicial: " DELIMITED BY SIZE
+               SALDO-ABERTURA-SAIDA DELIMITED BY SIZE
+               " Eur" DELIMITED BY SIZE
+               INTO LINHA-IMPRESSO.
+           WRITE LINHA-IMPRESSO.
+           MOVE SPACES TO LINHA-IMPRESSO.
+           STRING "Data        Hora   Op Operador  " DELIMITED BY SIZE
+               "Valor           Saldo" DELIMITED BY SIZE
+               INTO LINHA-IMPRESSO.
+           WRITE LINHA-IMPRESSO.
+       GERAR-LINHA-IMPRESSO.
+           MOVE SPACES TO LINHA-IMPRESSO.
+           STRING DIA DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE "  " DELIMITED BY SIZE
+               HORA DELIMITED BY SIZE ":" DELIMITED BY SIZE
+               MINUTOS DELIMITED BY SIZE "  " DELIMITED BY SIZE
+               RESPOSTA DELIMITED BY SIZE "  " DELIMITED BY SIZE
+               OPERADOR-ID DELIMITED BY SIZE "  " DELIMITED BY SIZE
+               TEMP-OPERACAO-SAIDA DELIMITED BY SIZE "  " DELIMITED
+               BY SIZE
+               SALDO-SAIDA DELIMITED BY SIZE
+               INTO LINHA-IMPRESSO.
+           WRITE LINHA-IMPRESSO.
+       ABRIR-FICHEIRO-GLFEED.
+           OPEN EXTEND GLFEED-FILE.
+           IF (GLFEED-STATUS = "35") THEN
+               OPEN OUTPUT GLFEED-FILE
+               CLOSE GLFEED-FILE
+               OPEN EXTEND GLFEED-FILE
+           END-IF.
+       EMITIR-GLFEED.
+           MOVE NUMERO-CONTA TO NUMERO-CONTA-GL.
+           MOVE ANO TO ANO-GL.
+           MOVE MES TO MES-GL.
+           MOVE DIA TO DIA-GL.
+           MOVE HORA TO HORA-H-GL.
+           MOVE MINUTOS TO HORA-M-GL.
+           MOVE RESPOSTA TO INDICADOR-GL.
+           MOVE TEMP-OPERACAO TO VALOR-GL.
+           MOVE SALDO TO SALDO-GL.
+           WRITE REG-GLFEED.
+       FECHAR-FICHEIROS.
+           CLOSE CONTAS-FILE.
+           CLOSE MOVIMENTOS-FILE.
+           CLOSE EXTRATO-IMPRESSO-FILE.
+           CLOSE GLFEED-FILE.
        EXTRATO.
-           DISPLAY FUNCTION CONCATENATE("+----------------------------",
-           "-------------------------------------+")
+           DISPLAY FUNCTION CONCATENATE("+-----------------------------",
+           "-----------------------------------------------+")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0148.
-           DISPLAY FUNCTION CONCATENATE("|                            ",
-           "                                     |")
+           DISPLAY FUNCTION CONCATENATE("|                             ",
+           "                                               |")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0248.
-           DISPLAY FUNCTION CONCATENATE("+------------+-------+-------",
-           "---------------+---------------------+")
+           DISPLAY FUNCTION CONCATENATE("+------------+-------+--------",
+           "--------------+----------+---------------------+")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0348.
-           DISPLAY FUNCTION CONCATENATE("|            |       |       ",
-           "               |                     |")
+           DISPLAY FUNCTION CONCATENATE("|            |       |        ",
+           "              |          |                     |")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0448.
-           DISPLAY FUNCTION CONCATENATE("+------------+-------+-------",
-           "---------------+---------------------+")
+           DISPLAY FUNCTION CONCATENATE("+------------+-------+--------",
+           "--------------+----------+---------------------+")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0548.
-           DISPLAY FUNCTION CONCATENATE("|            |       |       ",
-           "               |                     |")
+           DISPLAY FUNCTION CONCATENATE("|            |       |        ",
+           "              |          |                     |")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0648.
-           DISPLAY FUNCTION CONCATENATE("+------------+-------+-------",
-           "---------------+---------------------+")
+           DISPLAY FUNCTION CONCATENATE("+------------+-------+--------",
+           "--------------+----------+---------------------+")
            FOREGROUND-COLOR 1 HIGHLIGHT AT 0748.
            DISPLAY "Extrato" FOREGROUND-COLOR 3 HIGHLIGHT AT 0278.
            DISPLAY "Data" FOREGROUND-COLOR 3 HIGHLIGHT AT 0453.
            DISPLAY "Hora" FOREGROUND-COLOR 3 HIGHLIGHT AT 0463.
            DISPLAY "Operacao" FOREGROUND-COLOR 3 HIGHLIGHT AT 0477.
-           DISPLAY "Saldo" FOREGROUND-COLOR 3 HIGHLIGHT AT 004101.
+           DISPLAY "Operador" FOREGROUND-COLOR 3 HIGHLIGHT AT 0494.
+           DISPLAY "Saldo" FOREGROUND-COLOR 3 HIGHLIGHT AT 004112.
       ******************************************************************
            DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)
            HIGHLIGHT AT 0650.
            DISPLAY FUNCTION CONCATENATE(HORA,":",MINUTOS)
            HIGHLIGHT AT 0663.
            DISPLAY "Saldo Inicial" HIGHLIGHT AT 0678.
-           IF (SALDO > 0) THEN
-               DISPLAY SALDO-SAIDA
-               FOREGROUND-COLOR 2 HIGHLIGHT AT 0695
+           IF (SALDO-ABERTURA > 0) THEN
+               DISPLAY SALDO-ABERTURA-SAIDA
+               FOREGROUND-COLOR 2 HIGHLIGHT AT 006106
            ELSE
-               IF (SALDO < 0) THEN
-                   DISPLAY SALDO-SAIDA
-                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0695
-                   EVALUATE SALDO
+               IF (SALDO-ABERTURA < 0) THEN
+                   DISPLAY SALDO-ABERTURA-SAIDA
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 006106
+                   EVALUATE SALDO-ABERTURA
                    WHEN < -9999999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 94
+                       LINE 6 COL 105
                    WHEN < -999999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 95
+                       LINE 6 COL 106
                    WHEN < -99999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 96
+                       LINE 6 COL 107
                    WHEN < -9999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 97
+                       LINE 6 COL 108
                    WHEN < -999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 98
+                       LINE 6 COL 109
                    WHEN < -99999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 99
+                       LINE 6 COL 110
                    WHEN < -9999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 100
+                       LINE 6 COL 111
                    WHEN < -999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 101
+                       LINE 6 COL 112
                    WHEN < -99.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 102
+                       LINE 6 COL 113
                    WHEN < -9.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 103
+                       LINE 6 COL 114
                    WHEN OTHER
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE 6 COL 104
+                       LINE 6 COL 115
                END-EVALUATE
                ELSE
-                   DISPLAY SALDO-SAIDA HIGHLIGHT AT 0695
+                   DISPLAY SALDO-ABERTURA-SAIDA HIGHLIGHT AT 006106
                END-IF
            END-IF.
-           DISPLAY "Eur" FOREGROUND-COLOR 6 HIGHLIGHT AT 006110.
-       EXTENDER-EXTRATO.
+           DISPLAY "Eur" FOREGROUND-COLOR 6 HIGHLIGHT AT 006121.
+           PERFORM GERAR-CABECALHO-IMPRESSO.
+       MOSTRAR-MOVIMENTO-EXTRATO.
            IF (LINHA(1) = 28) THEN
                IF (FIX-SOBP-TABELA = 0) THEN
                    MOVE 1 TO FIX-SOBP-TABELA
@@ -411,76 +728,78 @@
            IF (FIX-SOBP-TABELA = 1) THEN
                IF (LINHA(1) = 26) THEN
                    DISPLAY FUNCTION CONCATENATE("                     ",
-                   "                                              ")
+                   "                                              ",
+                   "           ")
                    AT 2848
                END-IF
            END-IF.
            COMPUTE LINHA(2) = LINHA(1) + 1.
-           DISPLAY FUNCTION CONCATENATE("|            |       |       ",
-           "               |                     |")
+           DISPLAY FUNCTION CONCATENATE("|            |       |        ",
+           "              |          |                     |")
            FOREGROUND-COLOR 1 HIGHLIGHT AT LINE LINHA(1) COL 48.
-           DISPLAY FUNCTION CONCATENATE("+------------+-------+-------",
-           "---------------+---------------------+")
+           DISPLAY FUNCTION CONCATENATE("+------------+-------+--------",
+           "--------------+----------+---------------------+")
            FOREGROUND-COLOR 1 HIGHLIGHT AT LINE LINHA(2) COL 48.
            DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)
            HIGHLIGHT AT LINE LINHA(1) COL 50.
            DISPLAY FUNCTION CONCATENATE(HORA,":",MINUTOS)
            HIGHLIGHT AT LINE LINHA(1) COL 63.
+           DISPLAY OPERADOR-MOV-SAIDA HIGHLIGHT LINE LINHA(1) COL 94.
            IF (SALDO < 0) THEN
                DISPLAY SALDO-SAIDA
-               FOREGROUND-COLOR 4 HIGHLIGHT LINE LINHA(1) COL 95
+               FOREGROUND-COLOR 4 HIGHLIGHT LINE LINHA(1) COL 106
                EVALUATE SALDO
                    WHEN < -9999999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 94
+                       LINE LINHA(1) COL 105
                    WHEN < -999999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 95
+                       LINE LINHA(1) COL 106
                    WHEN < -99999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 96
+                       LINE LINHA(1) COL 107
                    WHEN < -9999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 97
+                       LINE LINHA(1) COL 108
                    WHEN < -999999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 98
+                       LINE LINHA(1) COL 109
                    WHEN < -99999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 99
+                       LINE LINHA(1) COL 110
                    WHEN < -9999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 100
+                       LINE LINHA(1) COL 111
                    WHEN < -999.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 101
+                       LINE LINHA(1) COL 112
                    WHEN < -99.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 102
+                       LINE LINHA(1) COL 113
                    WHEN < -9.99
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 103
+                       LINE LINHA(1) COL 114
                    WHEN OTHER
                        DISPLAY "-"
                        FOREGROUND-COLOR 4 HIGHLIGHT
-                       LINE LINHA(1) COL 104
+                       LINE LINHA(1) COL 115
                END-EVALUATE
            ELSE
                IF (SALDO > 0)
                    DISPLAY SALDO-SAIDA
-                   FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA(1) COL 95
+                   FOREGROUND-COLOR 2 HIGHLIGHT LINE LINHA(1) COL 106
                ELSE
-                   DISPLAY SALDO-SAIDA HIGHLIGHT LINE LINHA(1) COL 95
+                   DISPLAY SALDO-SAIDA HIGHLIGHT LINE LINHA(1) COL 106
                END-IF
            END-IF.
            MOVE TEMP-OPERACAO TO TEMP-OPERACAO-SAIDA.
@@ -589,6 +908,12 @@
            DISPLAY "Eur" FOREGROUND-COLOR 6
            HIGHLIGHT LINE LINHA(1) COL 88.
            DISPLAY "Eur" FOREGROUND-COLOR 6
-           HIGHLIGHT LINE LINHA(1) COL 110.
+           HIGHLIGHT LINE LINHA(1) COL 121.
            ADD 1 TO LINHA(1).
+       EXTENDER-EXTRATO.
+           MOVE OPERADOR-ID TO OPERADOR-MOV-SAIDA.
+           PERFORM MOSTRAR-MOVIMENTO-EXTRATO.
+           PERFORM REGISTAR-MOVIMENTO.
+           PERFORM GERAR-LINHA-IMPRESSO.
+           PERFORM EMITIR-GLFEED.
        END PROGRAM TAREFAFINAL.
