@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Movement history record - one per posted debit/credit.
+      * Appended to, never rewritten.
+      ******************************************************************
+       01 REG-MOVIMENTO.
+           05 NUMERO-CONTA-MOV         PIC 9(10).
+           05 DATA-MOV.
+               10 ANO-MOV              PIC 9999.
+               10 MES-MOV              PIC 99.
+               10 DIA-MOV              PIC 99.
+           05 HORA-MOV.
+               10 HORA-H-MOV           PIC 99.
+               10 HORA-M-MOV           PIC 99.
+           05 OPERADOR-MOV             PIC X(8).
+           05 TIPO-MOV                 PIC X.
+           05 VALOR-MOV                PIC S9(11)V99.
+           05 SALDO-MOV                PIC S9(11)V99.
