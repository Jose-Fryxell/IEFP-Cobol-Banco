@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Outbound reconciliation feed for the general ledger system.
+      * One record per posted debit/credit.
+      ******************************************************************
+       01 REG-GLFEED.
+           05 NUMERO-CONTA-GL          PIC 9(10).
+           05 DATA-GL.
+               10 ANO-GL               PIC 9999.
+               10 MES-GL               PIC 99.
+               10 DIA-GL               PIC 99.
+           05 HORA-GL.
+               10 HORA-H-GL            PIC 99.
+               10 HORA-M-GL            PIC 99.
+           05 INDICADOR-GL             PIC X.
+           05 VALOR-GL                 PIC S9(11)V99.
+           05 SALDO-GL                 PIC S9(11)V99.
