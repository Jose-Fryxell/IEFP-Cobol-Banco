@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Account master record - Conta Corrente.
+      * Keyed by NUMERO-CONTA-FD.
+      * LIMITE-FD is the agreed overdraft limit for the account.
+      ******************************************************************
+       01 REG-CONTA.
+           05 NUMERO-CONTA-FD          PIC 9(10).
+           05 SALDO-FD                 PIC S9(11)V99.
+           05 LIMITE-FD                PIC S9(11)V99.
