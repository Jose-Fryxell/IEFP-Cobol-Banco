@@ -0,0 +1,14 @@
+//FIMDIA   JOB (ACCT),'EOD BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* End-of-day run: apply interest/maintenance fees to every       *
+//* account on the CONTAS master and post the resulting movement   *
+//* to MOVIMENTOS. Must run after the last interactive session of  *
+//* the day has closed the files.                                  *
+//*----------------------------------------------------------------*
+//STEP1    EXEC PGM=FIMDIA
+//STEPLIB  DD DSN=PROD.BANCO.LOADLIB,DISP=SHR
+//CONTAS   DD DSN=PROD.BANCO.CONTAS,DISP=SHR
+//MOVIMENT DD DSN=PROD.BANCO.MOVIMENTOS,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
