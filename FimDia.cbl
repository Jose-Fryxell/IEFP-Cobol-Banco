@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: JOSE SERRA
+      * Date: 08-08-2026
+      * End-of-day batch: applies interest to credit balances and a
+      * maintenance fee to debit/overdrawn balances across every
+      * account on the CONTAS master file, posting the result to the
+      * MOVIMENTOS history the same way DEBITO/CREDITO do interactively.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIMDIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NUMERO-CONTA-FD
+               FILE STATUS IS CONTAS-STATUS.
+           SELECT MOVIMENTOS-FILE ASSIGN TO "MOVIMENT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS MOVIMENTOS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS-FILE.
+           COPY "CONTAREG.cpy".
+       FD  MOVIMENTOS-FILE.
+           COPY "MOVIMREG.cpy".
+       WORKING-STORAGE SECTION.
+      ****** DATA & HORA ***********************************************
+       01 DATA-ATUAL.
+           05 ANO                      PIC 9999.
+           05 MES                      PIC 99.
+           05 DIA                      PIC 99.
+           05 HORA                     PIC 99.
+           05 MINUTOS                  PIC 99.
+      ****** PARAMETROS DO FIM DE DIA **************************************
+       77 TAXA-JURO                    PIC V9999 VALUE 0.0005.
+       77 TAXA-MANUTENCAO              PIC S9(11)V99 VALUE 5.00.
+       77 VALOR-AJUSTE                 PIC S9(11)V99 VALUE 0.
+       77 TIPO-AJUSTE                  PIC X VALUE SPACES.
+      ****** CONTROLO DE FICHEIROS *****************************************
+       77 CONTAS-STATUS                PIC XX VALUE SPACES.
+       77 MOVIMENTOS-STATUS            PIC XX VALUE SPACES.
+       77 FIM-FICHEIRO-CONTAS          PIC X VALUE 'N'.
+       77 CONTAS-PROCESSADAS           PIC 9(9) VALUE 0.
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO DATA-ATUAL.
+           PERFORM ABRIR-FICHEIROS.
+           PERFORM UNTIL FIM-FICHEIRO-CONTAS = 'S'
+               READ CONTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO FIM-FICHEIRO-CONTAS
+                   NOT AT END
+                       PERFORM PROCESSAR-CONTA
+               END-READ
+           END-PERFORM.
+           PERFORM FECHAR-FICHEIROS.
+           DISPLAY "Contas processadas: " CONTAS-PROCESSADAS.
+           STOP RUN.
+       ABRIR-FICHEIROS.
+           OPEN I-O CONTAS-FILE.
+           IF (CONTAS-STATUS = "35") THEN
+               OPEN OUTPUT CONTAS-FILE
+               CLOSE CONTAS-FILE
+               OPEN I-O CONTAS-FILE
+           END-IF.
+           OPEN EXTEND MOVIMENTOS-FILE.
+           IF (MOVIMENTOS-STATUS = "35") THEN
+               OPEN OUTPUT MOVIMENTOS-FILE
+               CLOSE MOVIMENTOS-FILE
+               OPEN EXTEND MOVIMENTOS-FILE
+           END-IF.
+       PROCESSAR-CONTA.
+           IF (SALDO-FD > 0) THEN
+               COMPUTE VALOR-AJUSTE ROUNDED = SALDO-FD * TAXA-JURO
+               MOVE 'C' TO TIPO-AJUSTE
+               ADD VALOR-AJUSTE TO SALDO-FD
+               PERFORM APLICAR-AJUSTE-CONTA
+           ELSE
+               IF (SALDO-FD < 0) THEN
+                   MOVE TAXA-MANUTENCAO TO VALOR-AJUSTE
+                   MOVE 'D' TO TIPO-AJUSTE
+                   SUBTRACT VALOR-AJUSTE FROM SALDO-FD
+                   PERFORM APLICAR-AJUSTE-CONTA
+               END-IF
+           END-IF.
+           ADD 1 TO CONTAS-PROCESSADAS.
+       APLICAR-AJUSTE-CONTA.
+           REWRITE REG-CONTA.
+           PERFORM REGISTAR-MOVIMENTO.
+       REGISTAR-MOVIMENTO.
+           MOVE NUMERO-CONTA-FD TO NUMERO-CONTA-MOV.
+           MOVE ANO TO ANO-MOV.
+           MOVE MES TO MES-MOV.
+           MOVE DIA TO DIA-MOV.
+           MOVE HORA TO HORA-H-MOV.
+           MOVE MINUTOS TO HORA-M-MOV.
+           MOVE "FIMDIA" TO OPERADOR-MOV.
+           MOVE TIPO-AJUSTE TO TIPO-MOV.
+           MOVE VALOR-AJUSTE TO VALOR-MOV.
+           MOVE SALDO-FD TO SALDO-MOV.
+           WRITE REG-MOVIMENTO.
+       FECHAR-FICHEIROS.
+           CLOSE CONTAS-FILE.
+           CLOSE MOVIMENTOS-FILE.
+       END PROGRAM FIMDIA.
